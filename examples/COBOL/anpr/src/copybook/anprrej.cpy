@@ -0,0 +1,16 @@
+*> ========================================================================
+*> ANPRREJ.CPY
+*> Layout for ANPR-REJECT-FILE -- one line appended per image that
+*> tsanpr_cobol_read_file() either refused to call (see
+*> VALIDATE-IMAGE-FILE) or called and got back a non-zero return code
+*> from. MODE=RERUN re-reads this file, under the ANPR-RETRY-FILE field
+*> names in anpr.cbl, to give every rejected image one more try.
+*> ========================================================================
+01  ANPR-REJECT-RECORD.
+    05  RJ-REJECT-TIMESTAMP         PIC X(14).
+    05  RJ-IMAGE-PATH               PIC X(512).
+    05  RJ-OPTIONS-USED             PIC X(512).
+    05  RJ-RETURN-CODE              PIC S9(04)
+            SIGN IS LEADING SEPARATE CHARACTER.
+    05  RJ-ATTEMPT-COUNT            PIC 9(04).
+    05  RJ-MESSAGE                  PIC X(256).
