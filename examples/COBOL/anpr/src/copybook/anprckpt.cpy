@@ -0,0 +1,12 @@
+*> ========================================================================
+*> ANPRCKPT.CPY
+*> One record per batch directory, updated after every image so a
+*> long batch run (BATCH-PROCESS-DIRECTORY) can restart after a crash
+*> or a stop, or resume where it left off, instead of rescanning images
+*> that were already processed.
+*> ========================================================================
+01  ANPR-CHECKPOINT-RECORD.
+    05  CK-INPUT-DIR                PIC X(256).
+    05  CK-LAST-IMAGE-FILENAME      PIC X(256).
+    05  CK-IMAGES-PROCESSED         PIC 9(08).
+    05  CK-LAST-UPDATE-TIMESTAMP    PIC X(14).
