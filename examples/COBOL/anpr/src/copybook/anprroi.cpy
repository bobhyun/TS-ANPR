@@ -0,0 +1,15 @@
+*> ========================================================================
+*> ANPRROI.CPY
+*> In-memory table of per-camera regions of interest, loaded at start
+*> of run by LOAD-ROI-SITE-TABLE from the flat file named in
+*> WS-ROI-SITE-FILE-PATH (see config/roisites.dat). Looked up by
+*> site/camera key so a new camera mount is a data change, not a
+*> recompile.
+*> ========================================================================
+01  ANPR-ROI-SITE-TABLE.
+    05  ROI-SITE-COUNT              PIC 9(03) VALUE 0.
+    05  ROI-SITE-ENTRY OCCURS 50 TIMES
+            INDEXED BY ROI-SITE-IDX.
+        10  ROI-SITE-ID             PIC X(10).
+        10  ROI-CAMERA-ID           PIC X(10).
+        10  ROI-POINT-LIST          PIC X(120).
