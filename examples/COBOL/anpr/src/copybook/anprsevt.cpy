@@ -0,0 +1,15 @@
+*> ========================================================================
+*> ANPRSEVT.CPY
+*> Per-image surround-detection event record, written by
+*> ACCUMULATE-SURROUND-COUNTS whenever a "dms*" option mode is used and
+*> read back by ANPRSUM to build the end-of-day traffic volume report.
+*> ========================================================================
+01  ANPR-SURROUND-EVENT-RECORD.
+    05  SE-EVENT-TIMESTAMP          PIC X(14).
+    05  SE-COUNTRY-CODE             PIC X(02).
+    05  SE-IMAGE-PATH               PIC X(512).
+    05  SE-HOUR-OF-DAY              PIC 9(02).
+    05  SE-CAR-COUNT                PIC 9(04).
+    05  SE-TRUCK-COUNT              PIC 9(04).
+    05  SE-MOTORCYCLE-COUNT         PIC 9(04).
+    05  SE-PLATE-MATCH-COUNT        PIC 9(04).
