@@ -0,0 +1,18 @@
+*> ========================================================================
+*> ANPRREC.CPY
+*> Record layout for the ANPR recognition result log (ANPR-RESULT-FILE).
+*> One record is written per successful CALL-ANPR-READ-FILE so that
+*> downstream billing and parking-duration jobs can read the plate
+*> back without rescanning the image.
+*> ========================================================================
+01  ANPR-RESULT-RECORD.
+    05  AR-KEY.
+        10  AR-TIMESTAMP            PIC X(14).
+        10  AR-COUNTRY-CODE         PIC X(02).
+        10  AR-IMAGE-FILENAME       PIC X(64).
+        10  AR-SEQUENCE-NUMBER      PIC 9(04).
+    05  AR-IMAGE-PATH               PIC X(512).
+    05  AR-OUTPUT-FORMAT            PIC X(16).
+    05  AR-RETURN-CODE              PIC S9(04).
+    05  AR-PLATE-TEXT               PIC X(32).
+    05  AR-RESULT-TEXT              PIC X(512).
