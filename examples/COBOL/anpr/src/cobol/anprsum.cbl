@@ -0,0 +1,263 @@
+*> The MIT License (MIT)
+*> Copyright © 2022-2025 TS-Solution Corp.
+*>
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to all conditions.
+*>
+*> The above copyright notice and this permission notice shall be included in all
+*> copies or substantial portions of the Software.
+*>
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+*> SOFTWARE.
+
+*> ========================================================================
+*> ANPRSUM: end-of-day vehicle-traffic volume report.
+*>
+*> ANPR, while running in any surround-detection mode ("dms", "dmsr",
+*> "dmsb", ...), appends one event record per image to
+*> ANPR-SURROUND-EVENT-FILE (see ACCUMULATE-SURROUND-COUNTS in anpr.cbl).
+*> This program rolls that file up into the totals a depot would
+*> otherwise have to tally by hand from the console logs: total
+*> vehicles, the car/truck/motorcycle breakdown, and plates matched vs.
+*> objects with no readable plate, both for the whole day and broken
+*> out by hour.
+*> ========================================================================
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ANPRSUM.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ANPR-SURROUND-EVENT-FILE
+        ASSIGN DYNAMIC WS-EVENT-FILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EVENT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ANPR-SURROUND-EVENT-FILE.
+    COPY "anprsevt.cpy".
+
+WORKING-STORAGE SECTION.
+01  WS-EVENT-FILE-PATH      PIC X(256) VALUE "../../output/anprsevt.dat".
+01  WS-EVENT-FILE-STATUS    PIC X(02) VALUE SPACES.
+01  WS-EOF-FLAG             PIC X(01) VALUE "N".
+    88  WS-END-OF-EVENTS           VALUE "Y".
+
+*> Today's date (YYYYMMDD), used to mark which bucket in WS-DATE-TABLE
+*> below is "today" in the report and to name the archive copy of
+*> anprsevt.dat made once this report has run.
+01  WS-CURRENT-TIMESTAMP    PIC X(21) VALUE SPACES.
+01  WS-TODAY-DATE           PIC X(08) VALUE SPACES.
+01  WS-ARCHIVE-FILE-PATH    PIC X(270) VALUE SPACES.
+01  WS-SHELL-COMMAND        PIC X(600) VALUE SPACES.
+
+01  WS-EVENT-VEHICLE-COUNT  PIC 9(06) VALUE 0.
+01  WS-REPORT-HOUR          PIC 9(02) VALUE 0.
+
+*> Totals are kept per calendar date, not just for today: a run skipped
+*> for a day (job failure, holiday, operator forgets to kick it off)
+*> leaves that day's events sitting in anprsevt.dat with a timestamp
+*> that no longer matches "today" by the time this report finally
+*> does run. Bucketing by the date actually stamped on each event, the
+*> same way LOAD-ROI-SITE-TABLE/FIND-ROI-SITE-BY-KEY in anpr.cbl bucket
+*> by site/camera, means a late-run report still counts and prints
+*> every day's traffic instead of silently losing it to the archive.
+01  WS-DATE-COUNT           PIC 9(02) VALUE 0.
+01  WS-DATE-FOUND-FLAG      PIC X(01) VALUE "N".
+    88  WS-DATE-FOUND              VALUE "Y".
+01  WS-DATE-TABLE.
+    05  WS-DATE-ENTRY OCCURS 50 TIMES INDEXED BY WS-DATE-IDX.
+        10  DT-DATE                     PIC X(08).
+        10  DT-TOTAL-CARS               PIC 9(06).
+        10  DT-TOTAL-TRUCKS             PIC 9(06).
+        10  DT-TOTAL-MOTORCYCLES        PIC 9(06).
+        10  DT-TOTAL-VEHICLES           PIC 9(06).
+        10  DT-TOTAL-PLATES-MATCHED     PIC 9(06).
+        10  DT-TOTAL-OBJECTS-NO-PLATE   PIC 9(06).
+        10  DT-HOURLY-ENTRY OCCURS 24 TIMES INDEXED BY DT-HOUR-IDX.
+            15  DT-HOURLY-VEHICLE-COUNT PIC 9(06).
+
+PROCEDURE DIVISION.
+
+MAIN-PARA.
+    DISPLAY "=== TS-ANPR Daily Traffic Volume Report ===".
+    DISPLAY " ".
+
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-TODAY-DATE
+
+    OPEN INPUT ANPR-SURROUND-EVENT-FILE
+    IF WS-EVENT-FILE-STATUS = "00"
+        MOVE "N" TO WS-EOF-FLAG
+        PERFORM ACCUMULATE-NEXT-EVENT UNTIL WS-END-OF-EVENTS
+        CLOSE ANPR-SURROUND-EVENT-FILE
+        PERFORM PRINT-TRAFFIC-REPORT
+        PERFORM ARCHIVE-EVENT-FILE
+    ELSE
+        DISPLAY "No surround-detection activity recorded today at ",
+                FUNCTION TRIM(WS-EVENT-FILE-PATH)
+    END-IF
+
+    STOP RUN.
+
+*> ========================================================================
+*> ACCUMULATE-NEXT-EVENT: read one surround-detection event and roll its
+*> counts into the daily and hourly totals
+*> ========================================================================
+ACCUMULATE-NEXT-EVENT.
+    READ ANPR-SURROUND-EVENT-FILE
+        AT END
+            MOVE "Y" TO WS-EOF-FLAG
+        NOT AT END
+            PERFORM ACCUMULATE-EVENT-COUNTS
+    END-READ.
+
+*> Every event rolls into the totals for the date actually stamped on
+*> it (see the note on WS-DATE-TABLE above), not just "today" -- a date
+*> bucket is found or created by FIND-OR-ADD-DATE-BUCKET first.
+ACCUMULATE-EVENT-COUNTS.
+    PERFORM FIND-OR-ADD-DATE-BUCKET
+    IF WS-DATE-FOUND
+        COMPUTE WS-EVENT-VEHICLE-COUNT =
+            SE-CAR-COUNT + SE-TRUCK-COUNT + SE-MOTORCYCLE-COUNT
+
+        ADD SE-CAR-COUNT TO DT-TOTAL-CARS(WS-DATE-IDX)
+        ADD SE-TRUCK-COUNT TO DT-TOTAL-TRUCKS(WS-DATE-IDX)
+        ADD SE-MOTORCYCLE-COUNT TO DT-TOTAL-MOTORCYCLES(WS-DATE-IDX)
+        ADD SE-PLATE-MATCH-COUNT TO DT-TOTAL-PLATES-MATCHED(WS-DATE-IDX)
+        ADD WS-EVENT-VEHICLE-COUNT TO DT-TOTAL-VEHICLES(WS-DATE-IDX)
+
+        IF WS-EVENT-VEHICLE-COUNT > SE-PLATE-MATCH-COUNT
+            COMPUTE DT-TOTAL-OBJECTS-NO-PLATE(WS-DATE-IDX) =
+                DT-TOTAL-OBJECTS-NO-PLATE(WS-DATE-IDX)
+                + WS-EVENT-VEHICLE-COUNT - SE-PLATE-MATCH-COUNT
+        END-IF
+
+        IF SE-HOUR-OF-DAY <= 23
+            SET DT-HOUR-IDX TO SE-HOUR-OF-DAY
+            SET DT-HOUR-IDX UP BY 1
+            ADD WS-EVENT-VEHICLE-COUNT
+                TO DT-HOURLY-VEHICLE-COUNT(WS-DATE-IDX, DT-HOUR-IDX)
+        END-IF
+    END-IF.
+
+*> FIND-OR-ADD-DATE-BUCKET: locate the WS-DATE-TABLE entry for this
+*> event's date, creating one if this is the first event seen for that
+*> date -- same SEARCH-a-table-by-key shape as FIND-ROI-SITE-BY-KEY in
+*> anpr.cbl. WS-DATE-FOUND comes back set only when WS-DATE-IDX points
+*> at a usable entry, so a full table is reported and the event simply
+*> is not double-counted into the wrong bucket.
+FIND-OR-ADD-DATE-BUCKET.
+    MOVE "N" TO WS-DATE-FOUND-FLAG
+    IF WS-DATE-COUNT > 0
+        SET WS-DATE-IDX TO 1
+        SEARCH WS-DATE-ENTRY
+            AT END
+                CONTINUE
+            WHEN DT-DATE(WS-DATE-IDX) = SE-EVENT-TIMESTAMP(1:8)
+                MOVE "Y" TO WS-DATE-FOUND-FLAG
+        END-SEARCH
+    END-IF
+    IF NOT WS-DATE-FOUND
+        IF WS-DATE-COUNT < 50
+            ADD 1 TO WS-DATE-COUNT
+            SET WS-DATE-IDX TO WS-DATE-COUNT
+            MOVE SE-EVENT-TIMESTAMP(1:8) TO DT-DATE(WS-DATE-IDX)
+            MOVE 0 TO DT-TOTAL-CARS(WS-DATE-IDX)
+            MOVE 0 TO DT-TOTAL-TRUCKS(WS-DATE-IDX)
+            MOVE 0 TO DT-TOTAL-MOTORCYCLES(WS-DATE-IDX)
+            MOVE 0 TO DT-TOTAL-VEHICLES(WS-DATE-IDX)
+            MOVE 0 TO DT-TOTAL-PLATES-MATCHED(WS-DATE-IDX)
+            MOVE 0 TO DT-TOTAL-OBJECTS-NO-PLATE(WS-DATE-IDX)
+            PERFORM CLEAR-ONE-DATE-HOUR
+                VARYING DT-HOUR-IDX FROM 1 BY 1 UNTIL DT-HOUR-IDX > 24
+            MOVE "Y" TO WS-DATE-FOUND-FLAG
+        ELSE
+            DISPLAY "Too many distinct dates in ",
+                    FUNCTION TRIM(WS-EVENT-FILE-PATH),
+                    " -- discarding event dated ", SE-EVENT-TIMESTAMP(1:8)
+        END-IF
+    END-IF.
+
+CLEAR-ONE-DATE-HOUR.
+    MOVE 0 TO DT-HOURLY-VEHICLE-COUNT(WS-DATE-IDX, DT-HOUR-IDX).
+
+*> ========================================================================
+*> PRINT-TRAFFIC-REPORT: one summary block per distinct date found in
+*> anprsevt.dat, each with its totals and by-hour breakdown
+*> ========================================================================
+PRINT-TRAFFIC-REPORT.
+    IF WS-DATE-COUNT = 0
+        DISPLAY "No surround-detection events recorded."
+    ELSE
+        PERFORM PRINT-ONE-DATE-REPORT
+            VARYING WS-DATE-IDX FROM 1 BY 1 UNTIL WS-DATE-IDX > WS-DATE-COUNT
+    END-IF.
+
+PRINT-ONE-DATE-REPORT.
+    DISPLAY " "
+    IF DT-DATE(WS-DATE-IDX) = WS-TODAY-DATE
+        DISPLAY "Traffic report for ", DT-DATE(WS-DATE-IDX), " (today):"
+    ELSE
+        DISPLAY "Traffic report for ", DT-DATE(WS-DATE-IDX),
+                " (carried over from a skipped run):"
+    END-IF
+    DISPLAY "Total vehicles detected.......: "
+            DT-TOTAL-VEHICLES(WS-DATE-IDX)
+    DISPLAY "  Cars.........................: "
+            DT-TOTAL-CARS(WS-DATE-IDX)
+    DISPLAY "  Trucks.......................: "
+            DT-TOTAL-TRUCKS(WS-DATE-IDX)
+    DISPLAY "  Motorcycles..................: "
+            DT-TOTAL-MOTORCYCLES(WS-DATE-IDX)
+    DISPLAY "Plates successfully matched....: "
+            DT-TOTAL-PLATES-MATCHED(WS-DATE-IDX)
+    DISPLAY "Objects with no readable plate.: "
+            DT-TOTAL-OBJECTS-NO-PLATE(WS-DATE-IDX)
+    DISPLAY " "
+    DISPLAY "Hourly vehicle volume:"
+    PERFORM PRINT-HOURLY-LINE
+        VARYING DT-HOUR-IDX FROM 1 BY 1 UNTIL DT-HOUR-IDX > 24.
+
+PRINT-HOURLY-LINE.
+    IF DT-HOURLY-VEHICLE-COUNT(WS-DATE-IDX, DT-HOUR-IDX) > 0
+        COMPUTE WS-REPORT-HOUR = DT-HOUR-IDX - 1
+        DISPLAY "  Hour ", WS-REPORT-HOUR, ": ",
+                DT-HOURLY-VEHICLE-COUNT(WS-DATE-IDX, DT-HOUR-IDX),
+                " vehicle(s)"
+    END-IF.
+
+*> ========================================================================
+*> ARCHIVE-EVENT-FILE: move today's anprsevt.dat aside to a date-suffixed
+*> name once it has been rolled up into the report, so ANPR starts a
+*> fresh, empty event file the next time it runs a surround-detection
+*> mode instead of appending to data this report has already covered.
+*> ========================================================================
+ARCHIVE-EVENT-FILE.
+    MOVE SPACES TO WS-ARCHIVE-FILE-PATH
+    STRING FUNCTION TRIM(WS-EVENT-FILE-PATH), ".", WS-TODAY-DATE
+        DELIMITED BY SIZE INTO WS-ARCHIVE-FILE-PATH
+    END-STRING
+    MOVE SPACES TO WS-SHELL-COMMAND
+    STRING "mv " FUNCTION TRIM(WS-EVENT-FILE-PATH), " ",
+        FUNCTION TRIM(WS-ARCHIVE-FILE-PATH)
+        DELIMITED BY SIZE INTO WS-SHELL-COMMAND
+    END-STRING
+    CALL "SYSTEM" USING WS-SHELL-COMMAND.
+
+END PROGRAM ANPRSUM.
