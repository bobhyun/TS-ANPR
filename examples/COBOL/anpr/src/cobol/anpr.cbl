@@ -27,7 +27,97 @@ CONFIGURATION SECTION.
 REPOSITORY.
     FUNCTION ALL INTRINSIC.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Batch directory listing produced by BATCH-PROCESS-DIRECTORY, one
+    *> image path per line, built via a shell "ls | sort" and consumed
+    *> like any other sequential input file.
+    SELECT ANPR-FILE-LIST
+        ASSIGN DYNAMIC WS-FILE-LIST-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-LIST-STATUS.
+
+    *> Recognition result log -- one record per successful read, keyed
+    *> so downstream jobs can look a plate back up without rescanning.
+    SELECT ANPR-RESULT-FILE
+        ASSIGN TO "ANPRRSLT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AR-KEY
+        FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+    *> Per-camera ROI point lists, loaded into ANPR-ROI-SITE-TABLE once
+    *> at start of run
+    SELECT ANPR-ROI-SITE-FILE
+        ASSIGN DYNAMIC WS-ROI-SITE-FILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ROI-FILE-STATUS.
+
+    *> Failed/skipped reads, appended for later review or MODE=RERUN
+    SELECT ANPR-REJECT-FILE
+        ASSIGN DYNAMIC WS-REJECT-FILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+    *> The reject file renamed aside for re-reading during MODE=RERUN
+    *> (see RERUN-REJECTED-IMAGES) -- never open at the same time the
+    *> reject file above is being written under its original name.
+    SELECT ANPR-RETRY-FILE
+        ASSIGN DYNAMIC WS-RETRY-FILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RETRY-FILE-STATUS.
+
+    *> One record per surround-detection ("dms*") image, rolled up by
+    *> ANPRSUM into the daily vehicle-traffic summary report.
+    SELECT ANPR-SURROUND-EVENT-FILE
+        ASSIGN DYNAMIC WS-EVENT-FILE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EVENT-FILE-STATUS.
+
+    *> Progress marker for BATCH-PROCESS-DIRECTORY, one record per input
+    *> directory, so a long batch run can restart without rescanning
+    *> images it already processed.
+    SELECT ANPR-CHECKPOINT-FILE
+        ASSIGN TO "ANPRCKPT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CK-INPUT-DIR
+        FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ANPR-FILE-LIST.
+01  FL-IMAGE-FILENAME              PIC X(256).
+
+FD  ANPR-RESULT-FILE.
+    COPY "anprrec.cpy".
+
+FD  ANPR-ROI-SITE-FILE.
+01  ROI-SITE-FILE-RECORD           PIC X(160).
+
+FD  ANPR-REJECT-FILE.
+    COPY "anprrej.cpy".
+
+*> Same layout as ANPR-REJECT-RECORD above, under its own field names --
+*> a reject record and a retry record cannot share data-names in one
+*> program, and both files are open (one for append, one for read) at
+*> once during RERUN-REJECTED-IMAGES.
+FD  ANPR-RETRY-FILE.
+01  ANPR-RETRY-RECORD.
+    05  RY-REJECT-TIMESTAMP         PIC X(14).
+    05  RY-IMAGE-PATH               PIC X(256).
+    05  RY-OPTIONS-USED             PIC X(512).
+    05  RY-RETURN-CODE              PIC S9(04)
+                                       SIGN IS LEADING SEPARATE CHARACTER.
+    05  RY-ATTEMPT-COUNT            PIC 9(04).
+    05  RY-MESSAGE                  PIC X(256).
+
+FD  ANPR-SURROUND-EVENT-FILE.
+    COPY "anprsevt.cpy".
+
+FD  ANPR-CHECKPOINT-FILE.
+    COPY "anprckpt.cpy".
+
 WORKING-STORAGE SECTION.
 *> Constants
 01  WS-EXAMPLES-BASE-DIR    PIC X(256) VALUE "../../img".
@@ -45,8 +135,167 @@ WORKING-STORAGE SECTION.
 01  WS-IMAGE-PATH-LEN       PIC 9(4) COMP VALUE 512.
 01  WS-OUTPUT-FORMAT-LEN    PIC 9(4) COMP VALUE 16.
 
+*> ACCUMULATE-SURROUND-COUNTS needs a JSON reply to tally "car"/
+*> "truck"/"motorcycle"/"plateText" out of, but the operator's chosen
+*> WS-OUTPUT-FORMAT has to reach the engine, the console, and
+*> AR-OUTPUT-FORMAT/AR-RESULT-TEXT unchanged for a surround ("dms*")
+*> call exactly as for any other -- so a surround call that didn't
+*> already ask for json makes one extra internal call of its own for
+*> tallying only, into this separate buffer, rather than overriding
+*> WS-OUTPUT-FORMAT for the real one.
+01  WS-SURROUND-JSON-FORMAT PIC X(16) VALUE "json".
+01  WS-SURROUND-JSON-RESULT PIC X(8192).
+01  WS-SURROUND-CALL-RC     PIC S9(4) COMP.
+
 *> Country code
-01  WS-COUNTRY-CODE         PIC X(2).
+01  WS-COUNTRY-CODE         PIC X(2) VALUE "KR".
+
+*> ------------------------------------------------------------------
+*> Command-line / PARM handling -- keyword=value arguments select the
+*> run mode and override the defaults above.
+*> ------------------------------------------------------------------
+01  WS-CMD-ARG-COUNT        PIC 9(02) COMP VALUE 0.
+01  WS-CMD-ARG-INDEX        PIC 9(02) COMP VALUE 0.
+01  WS-CMD-ARG-VALUE        PIC X(300) VALUE SPACES.
+01  WS-CMD-ARG-KEYWORD      PIC X(20) VALUE SPACES.
+01  WS-CMD-ARG-PARM         PIC X(280) VALUE SPACES.
+01  WS-CMD-ARG-PTR          PIC 9(03) VALUE 1.
+01  WS-RUN-MODE             PIC X(10) VALUE "STANDARD".
+    88  WS-RUN-MODE-STANDARD       VALUE "STANDARD".
+    88  WS-RUN-MODE-BATCH          VALUE "BATCH".
+    88  WS-RUN-MODE-RERUN          VALUE "RERUN".
+    88  WS-RUN-MODE-ADHOC          VALUE "ADHOC".
+
+*> Set to "MODE" once an explicit MODE= argument has been seen, so
+*> INPUTDIR=/IMAGE= (which also imply a run mode, as a convenience)
+*> cannot silently overwrite an operator's explicit choice no matter
+*> which order the arguments are given in. See SCAN-FOR-EXPLICIT-RUN-
+*> MODE and SET-IMPLIED-RUN-MODE.
+01  WS-RUN-MODE-SOURCE       PIC X(08) VALUE SPACES.
+01  WS-PENDING-RUN-MODE      PIC X(10) VALUE SPACES.
+
+*> ------------------------------------------------------------------
+*> Ad hoc single-image mode -- IMAGE=<path> (with an optional
+*> OPTIONS=<options>) looks up one arbitrary image without editing
+*> and recompiling a TEST-* paragraph.
+*> ------------------------------------------------------------------
+01  WS-ADHOC-IMAGE-PATH     PIC X(512) VALUE SPACES.
+01  WS-ADHOC-OPTIONS        PIC X(512) VALUE SPACES.
+
+*> ------------------------------------------------------------------
+*> Batch directory scanning -- INPUTDIR=<dir> walks every file in the
+*> directory instead of the fixed per-country sample images below.
+*> ------------------------------------------------------------------
+01  WS-INPUT-DIR            PIC X(256) VALUE SPACES.
+
+*> WS-FILE-LIST-PATH is built fresh by BUILD-FILE-LIST-PATH from the
+*> process id (CBL_GET_CURRENT_PID/C$GETPID) on every BATCH-PROCESS-
+*> DIRECTORY run, not a shared literal -- two MODE=BATCH runs in
+*> flight at once (one per gate-camera drop folder, the exact
+*> deployment run-anpr-batch.sh documents) would otherwise race each
+*> other truncating and reading the same /tmp file.
+01  WS-FILE-LIST-PATH       PIC X(256) VALUE SPACES.
+01  WS-PROCESS-ID           PIC 9(09) COMP-5 VALUE 0.
+01  WS-PROCESS-ID-DISPLAY   PIC 9(09) VALUE 0.
+01  WS-FILE-LIST-STATUS     PIC X(02) VALUE SPACES.
+01  WS-SHELL-COMMAND        PIC X(600) VALUE SPACES.
+01  WS-EOF-FLAG             PIC X(01) VALUE "N".
+    88  WS-END-OF-FILE-LIST        VALUE "Y".
+
+*> INPUTDIR= is an operator-supplied command-line value that gets
+*> STRING'd into WS-SHELL-COMMAND and handed to CALL "SYSTEM" --
+*> CHECK-INPUT-DIR-SAFE rejects anything outside a plain path's
+*> character set before that happens, so a value carrying shell
+*> metacharacters (";", backticks, "$(...)", etc.) never reaches the
+*> shell.
+01  WS-DIR-VALID-FLAG       PIC X(01) VALUE "Y".
+    88  WS-INPUT-DIR-SAFE          VALUE "Y".
+01  WS-DIR-SCAN-INDEX       PIC 9(03) VALUE 0.
+01  WS-DIR-SCAN-CHAR        PIC X(01) VALUE SPACE.
+
+*> ------------------------------------------------------------------
+*> Recognition result log
+*> ------------------------------------------------------------------
+01  WS-RESULT-FILE-STATUS   PIC X(02) VALUE SPACES.
+01  WS-CURRENT-TIMESTAMP    PIC X(21) VALUE SPACES.
+01  WS-IMAGE-FILENAME       PIC X(64) VALUE SPACES.
+01  WS-SLASH-POSITION       PIC 9(03) VALUE 0.
+01  WS-NAME-START           PIC 9(03) VALUE 0.
+*> Disambiguates AR-KEY when two calls land in the same second for the
+*> same country/filename (e.g. back-to-back TEST-* calls against the
+*> same sample image) -- AR-TIMESTAMP alone only has second resolution.
+01  WS-RESULT-SEQUENCE-NUMBER PIC 9(04) VALUE 0.
+
+*> ------------------------------------------------------------------
+*> ROI sites table
+*> ------------------------------------------------------------------
+01  WS-ROI-SITE-FILE-PATH   PIC X(256)
+                               VALUE "../../config/roisites.dat".
+01  WS-ROI-FILE-STATUS      PIC X(02) VALUE SPACES.
+01  WS-SITE-ID              PIC X(10) VALUE SPACES.
+01  WS-CAMERA-ID            PIC X(10) VALUE SPACES.
+01  WS-ROI-FOUND-FLAG       PIC X(01) VALUE "N".
+    88  WS-ROI-SITE-FOUND          VALUE "Y".
+01  WS-ROI-POINT-LIST       PIC X(120) VALUE SPACES.
+01  WS-UNSTRING-PTR         PIC 9(03) VALUE 1.
+
+COPY "anprroi.cpy".
+
+*> ------------------------------------------------------------------
+*> Reject log / MODE=RERUN -- every failed or skipped
+*> tsanpr_cobol_read_file() call is appended to WS-REJECT-FILE-PATH;
+*> MODE=RERUN renames that file aside to WS-RETRY-FILE-PATH and reads
+*> it back one record at a time, giving each image one more attempt.
+*> ------------------------------------------------------------------
+01  WS-REJECT-FILE-PATH     PIC X(256) VALUE "../../output/anpr_reject.log".
+01  WS-REJECT-FILE-STATUS   PIC X(02) VALUE SPACES.
+01  WS-RETRY-FILE-PATH      PIC X(256) VALUE "../../output/anpr_retry.log".
+01  WS-RETRY-FILE-STATUS    PIC X(02) VALUE SPACES.
+01  WS-ATTEMPT-COUNT        PIC 9(04) VALUE 1.
+01  WS-RERUN-EOF-FLAG       PIC X(01) VALUE "N".
+    88  WS-END-OF-RETRY-FILE       VALUE "Y".
+
+*> ------------------------------------------------------------------
+*> Daily vehicle-traffic summary -- one ANPR-SURROUND-EVENT-FILE
+*> record per surround-detection ("dms*") image, rolled up later by
+*> ANPRSUM into the end-of-day report.
+*> ------------------------------------------------------------------
+01  WS-EVENT-FILE-PATH      PIC X(256) VALUE "../../output/anprsevt.dat".
+01  WS-EVENT-FILE-STATUS    PIC X(02) VALUE SPACES.
+01  WS-CAR-COUNT            PIC 9(04) VALUE 0.
+01  WS-TRUCK-COUNT          PIC 9(04) VALUE 0.
+01  WS-MOTORCYCLE-COUNT     PIC 9(04) VALUE 0.
+01  WS-PLATE-MATCH-COUNT    PIC 9(04) VALUE 0.
+
+*> ------------------------------------------------------------------
+*> Checkpoint/restart for BATCH-PROCESS-DIRECTORY -- progress is
+*> recorded after every image, keyed by input directory, so a run
+*> that stops partway through (crash, operator STOP, job-step abend)
+*> picks back up after the last image it finished instead of
+*> rescanning the whole directory.
+*> ------------------------------------------------------------------
+01  WS-CHECKPOINT-FILE-STATUS       PIC X(02) VALUE SPACES.
+01  WS-LAST-PROCESSED-FILENAME      PIC X(256) VALUE SPACES.
+01  WS-IMAGES-PROCESSED-COUNT       PIC 9(08) VALUE 0.
+01  WS-RESUME-FLAG                  PIC X(01) VALUE "N".
+    88  WS-RESUMING                        VALUE "Y".
+
+*> ------------------------------------------------------------------
+*> Pre-call image file validation -- CALL-ANPR-READ-FILE checks every
+*> WS-IMAGE-PATH here before handing it to tsanpr_cobol_read_file, so
+*> a missing file or an unsupported extension is a clear "SKIPPED:"
+*> line in the job log instead of a cryptic library return code.
+*> ------------------------------------------------------------------
+01  WS-IMAGE-VALID-FLAG             PIC X(01) VALUE "Y".
+    88  WS-IMAGE-FILE-VALID                VALUE "Y".
+01  WS-SKIP-REASON                  PIC X(40) VALUE SPACES.
+01  WS-FILE-CHECK-INFO              PIC X(40) VALUE SPACES.
+01  WS-FILE-CHECK-RC                PIC S9(04) COMP VALUE 0.
+01  WS-FILE-EXTENSION               PIC X(10) VALUE SPACES.
+01  WS-EXT-VALID-FLAG               PIC X(01) VALUE "N".
+    88  WS-EXTENSION-SUPPORTED              VALUE "Y".
+01  WS-DOT-POSITION                 PIC 9(03) VALUE 0.
+01  WS-EXT-SCAN-INDEX               PIC 9(03) VALUE 0.
 
 PROCEDURE DIVISION.
 
@@ -54,16 +303,465 @@ MAIN-PARA.
     DISPLAY "=== TS-ANPR COBOL Example ===".
     DISPLAY " ".
 
-    *> TODO: Try each country code as needed
-    MOVE "KR" TO WS-COUNTRY-CODE
-    PERFORM READ-LICENSE-PLATES
-    *> MOVE "JP" TO WS-COUNTRY-CODE
-    *> PERFORM READ-LICENSE-PLATES
-    *> MOVE "VN" TO WS-COUNTRY-CODE
-    *> PERFORM READ-LICENSE-PLATES
+    PERFORM PARSE-COMMAND-LINE-ARGUMENTS
+    PERFORM OPEN-APPLICATION-FILES
+    PERFORM LOAD-ROI-SITE-TABLE
+
+    EVALUATE TRUE
+        WHEN WS-RUN-MODE-BATCH
+            PERFORM RUN-BATCH-MODE
+        WHEN WS-RUN-MODE-RERUN
+            PERFORM RUN-RERUN-MODE
+        WHEN WS-RUN-MODE-ADHOC
+            PERFORM RUN-ADHOC-MODE
+        WHEN OTHER
+            PERFORM READ-LICENSE-PLATES
+    END-EVALUATE
+
+    PERFORM CLOSE-APPLICATION-FILES
 
     STOP RUN.
 
+*> ========================================================================
+*> OPEN-APPLICATION-FILES / CLOSE-APPLICATION-FILES: the application
+*> log files that stay open for the whole run regardless of run mode
+*> ========================================================================
+OPEN-APPLICATION-FILES.
+    PERFORM OPEN-ANPR-RESULT-FILE
+    PERFORM OPEN-ANPR-REJECT-FILE
+    PERFORM OPEN-ANPR-SURROUND-EVENT-FILE
+    PERFORM OPEN-ANPR-CHECKPOINT-FILE.
+
+OPEN-ANPR-RESULT-FILE.
+    OPEN I-O ANPR-RESULT-FILE
+    IF WS-RESULT-FILE-STATUS = "35"
+        OPEN OUTPUT ANPR-RESULT-FILE
+        CLOSE ANPR-RESULT-FILE
+        OPEN I-O ANPR-RESULT-FILE
+    END-IF.
+
+*> Appended to all run, except RERUN (where the reject file has
+*> already been renamed aside to the retry file by RUN-RERUN-MODE
+*> before this is reached, so there is nothing to open for append yet).
+OPEN-ANPR-REJECT-FILE.
+    IF NOT WS-RUN-MODE-RERUN
+        OPEN EXTEND ANPR-REJECT-FILE
+        IF WS-REJECT-FILE-STATUS = "35"
+            OPEN OUTPUT ANPR-REJECT-FILE
+        END-IF
+    END-IF.
+
+*> Appended to all run, same as the reject file above -- no
+*> surround-detection ("dms*") test will have been run yet in RERUN
+*> mode, but the file is opened anyway so WRITE-SURROUND-EVENT-RECORD
+*> has somewhere to write if a rerun image happens to use a "dms*"
+*> option string.
+OPEN-ANPR-SURROUND-EVENT-FILE.
+    OPEN EXTEND ANPR-SURROUND-EVENT-FILE
+    IF WS-EVENT-FILE-STATUS = "35"
+        OPEN OUTPUT ANPR-SURROUND-EVENT-FILE
+    END-IF.
+
+OPEN-ANPR-CHECKPOINT-FILE.
+    OPEN I-O ANPR-CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "35"
+        OPEN OUTPUT ANPR-CHECKPOINT-FILE
+        CLOSE ANPR-CHECKPOINT-FILE
+        OPEN I-O ANPR-CHECKPOINT-FILE
+    END-IF.
+
+CLOSE-APPLICATION-FILES.
+    CLOSE ANPR-RESULT-FILE
+    CLOSE ANPR-SURROUND-EVENT-FILE
+    CLOSE ANPR-CHECKPOINT-FILE
+    IF NOT WS-RUN-MODE-RERUN
+        CLOSE ANPR-REJECT-FILE
+    END-IF.
+
+*> ========================================================================
+*> PARSE-COMMAND-LINE-ARGUMENTS: scan ACCEPT FROM ARGUMENT-VALUE for
+*> KEYWORD=value pairs and apply each one as it is found
+*> ========================================================================
+PARSE-COMMAND-LINE-ARGUMENTS.
+    ACCEPT WS-CMD-ARG-COUNT FROM ARGUMENT-NUMBER
+    PERFORM SCAN-FOR-EXPLICIT-RUN-MODE
+        VARYING WS-CMD-ARG-INDEX FROM 1 BY 1
+        UNTIL WS-CMD-ARG-INDEX > WS-CMD-ARG-COUNT
+    PERFORM PARSE-NEXT-COMMAND-LINE-ARGUMENT
+        VARYING WS-CMD-ARG-INDEX FROM 1 BY 1
+        UNTIL WS-CMD-ARG-INDEX > WS-CMD-ARG-COUNT.
+
+*> SCAN-FOR-EXPLICIT-RUN-MODE: a first pass over the command line
+*> looking only for MODE= -- an operator who types MODE= means it
+*> regardless of where INPUTDIR=/IMAGE= (which also set the run mode,
+*> as a convenience) happen to fall on the same command line. Running
+*> this before the main argument loop below and recording
+*> WS-RUN-MODE-SOURCE lets SET-IMPLIED-RUN-MODE refuse to let
+*> INPUTDIR=/IMAGE= silently override an explicit MODE=, no matter
+*> which one is parsed first.
+SCAN-FOR-EXPLICIT-RUN-MODE.
+    DISPLAY WS-CMD-ARG-INDEX UPON ARGUMENT-NUMBER
+    ACCEPT WS-CMD-ARG-VALUE FROM ARGUMENT-VALUE
+    PERFORM SPLIT-COMMAND-LINE-ARGUMENT
+    IF FUNCTION TRIM(WS-CMD-ARG-KEYWORD) = "MODE"
+        MOVE FUNCTION TRIM(WS-CMD-ARG-PARM) TO WS-RUN-MODE
+        MOVE "MODE" TO WS-RUN-MODE-SOURCE
+    END-IF.
+
+*> UNSTRING only splits on the first "=" (captured via WITH POINTER)
+*> so a PARM value that itself contains "=" -- e.g.
+*> IMAGE=/path/to/image=2.jpg -- is kept whole instead of being cut at
+*> the second "=".
+SPLIT-COMMAND-LINE-ARGUMENT.
+    MOVE SPACES TO WS-CMD-ARG-KEYWORD
+    MOVE SPACES TO WS-CMD-ARG-PARM
+    MOVE 1 TO WS-CMD-ARG-PTR
+    UNSTRING WS-CMD-ARG-VALUE DELIMITED BY "="
+        INTO WS-CMD-ARG-KEYWORD
+        WITH POINTER WS-CMD-ARG-PTR
+    END-UNSTRING
+    IF WS-CMD-ARG-PTR <= FUNCTION LENGTH(WS-CMD-ARG-VALUE)
+        MOVE WS-CMD-ARG-VALUE(WS-CMD-ARG-PTR:) TO WS-CMD-ARG-PARM
+    END-IF.
+
+PARSE-NEXT-COMMAND-LINE-ARGUMENT.
+    DISPLAY WS-CMD-ARG-INDEX UPON ARGUMENT-NUMBER
+    ACCEPT WS-CMD-ARG-VALUE FROM ARGUMENT-VALUE
+    PERFORM SPLIT-COMMAND-LINE-ARGUMENT
+    PERFORM APPLY-COMMAND-LINE-ARGUMENT.
+
+APPLY-COMMAND-LINE-ARGUMENT.
+    EVALUATE FUNCTION TRIM(WS-CMD-ARG-KEYWORD)
+        WHEN "COUNTRY"
+            MOVE FUNCTION TRIM(WS-CMD-ARG-PARM) TO WS-COUNTRY-CODE
+        WHEN "INPUTDIR"
+            MOVE FUNCTION TRIM(WS-CMD-ARG-PARM) TO WS-INPUT-DIR
+            MOVE "BATCH" TO WS-PENDING-RUN-MODE
+            PERFORM SET-IMPLIED-RUN-MODE
+        WHEN "FORMAT"
+            MOVE FUNCTION TRIM(WS-CMD-ARG-PARM) TO WS-OUTPUT-FORMAT
+        WHEN "MODE"
+            CONTINUE
+        WHEN "IMAGE"
+            MOVE FUNCTION TRIM(WS-CMD-ARG-PARM) TO WS-ADHOC-IMAGE-PATH
+            MOVE "ADHOC" TO WS-PENDING-RUN-MODE
+            PERFORM SET-IMPLIED-RUN-MODE
+        WHEN "OPTIONS"
+            MOVE FUNCTION TRIM(WS-CMD-ARG-PARM) TO WS-ADHOC-OPTIONS
+        WHEN OTHER
+            DISPLAY "Ignoring unrecognized argument: ",
+                    FUNCTION TRIM(WS-CMD-ARG-VALUE)
+    END-EVALUATE.
+
+*> SET-IMPLIED-RUN-MODE: apply the run mode implied by INPUTDIR=/
+*> IMAGE=, unless SCAN-FOR-EXPLICIT-RUN-MODE already found an explicit
+*> MODE= on this command line -- in which case the operator's MODE=
+*> wins and this argument's implied mode is reported, not applied, so
+*> the conflict is visible instead of one keyword silently clobbering
+*> the other depending on argument order (e.g. "MODE=RERUN
+*> INPUTDIR=/tmp/leftover" no longer ends up in BATCH mode unnoticed).
+SET-IMPLIED-RUN-MODE.
+    IF WS-RUN-MODE-SOURCE = "MODE"
+        IF WS-PENDING-RUN-MODE NOT = WS-RUN-MODE
+            DISPLAY "MODE=", FUNCTION TRIM(WS-RUN-MODE),
+                    " was given explicitly; ignoring the run mode ",
+                    FUNCTION TRIM(WS-PENDING-RUN-MODE),
+                    " implied by this argument"
+        END-IF
+    ELSE
+        MOVE WS-PENDING-RUN-MODE TO WS-RUN-MODE
+    END-IF.
+
+*> ========================================================================
+*> RUN-BATCH-MODE: process every file in WS-INPUT-DIR instead of the
+*> fixed set of sample images used by READ-LICENSE-PLATES
+*> ========================================================================
+RUN-BATCH-MODE.
+    PERFORM INITIALIZE-ENGINE
+    IF WS-RETURN-CODE NOT = 0 THEN
+        DISPLAY "Failed to initialize ANPR engine"
+    ELSE
+        PERFORM BATCH-PROCESS-DIRECTORY
+    END-IF.
+
+*> ========================================================================
+*> BATCH-PROCESS-DIRECTORY: list WS-INPUT-DIR via the shell, then read
+*> the resulting file list one image at a time
+*> ========================================================================
+BATCH-PROCESS-DIRECTORY.
+    IF WS-INPUT-DIR = SPACES
+        DISPLAY "INPUTDIR= was not given, cannot run MODE=BATCH"
+    ELSE
+        PERFORM CHECK-INPUT-DIR-SAFE
+        IF NOT WS-INPUT-DIR-SAFE
+            DISPLAY "INPUTDIR= contains unsupported characters, rejecting: ",
+                    FUNCTION TRIM(WS-INPUT-DIR)
+        ELSE
+            *> "ls ... > filelist" still creates an empty, status "00"
+            *> file list when WS-INPUT-DIR doesn't exist or can't be
+            *> read -- ls itself fails, but the redirection succeeds
+            *> regardless, so that case has to be caught here instead,
+            *> the same way VALIDATE-IMAGE-FILE catches a missing
+            *> WS-IMAGE-PATH before it ever reaches the engine.
+            CALL "CBL_CHECK_FILE_EXIST" USING WS-INPUT-DIR,
+                WS-FILE-CHECK-INFO
+                RETURNING WS-FILE-CHECK-RC
+            END-CALL
+
+            IF WS-FILE-CHECK-RC NOT = 0
+                DISPLAY "INPUTDIR not found, rejecting: ",
+                        FUNCTION TRIM(WS-INPUT-DIR)
+            ELSE
+                PERFORM BUILD-FILE-LIST-PATH
+
+                MOVE SPACES TO WS-SHELL-COMMAND
+                STRING "ls -1 " FUNCTION TRIM(WS-INPUT-DIR)
+                    " 2>/dev/null | sort > " FUNCTION TRIM(WS-FILE-LIST-PATH)
+                    DELIMITED BY SIZE INTO WS-SHELL-COMMAND
+                END-STRING
+                CALL "SYSTEM" USING WS-SHELL-COMMAND
+
+                PERFORM READ-CHECKPOINT-RECORD
+
+                OPEN INPUT ANPR-FILE-LIST
+                IF WS-FILE-LIST-STATUS NOT = "00"
+                    DISPLAY "Unable to list batch directory ",
+                            FUNCTION TRIM(WS-INPUT-DIR)
+                ELSE
+                    MOVE "N" TO WS-EOF-FLAG
+                    PERFORM READ-NEXT-BATCH-FILE UNTIL WS-END-OF-FILE-LIST
+                    CLOSE ANPR-FILE-LIST
+
+                    *> The whole directory was processed to completion
+                    *> this run -- clear the watermark so a later run
+                    *> against this same path (a recurring drop folder
+                    *> that gets emptied and refilled) starts fresh
+                    *> instead of comparing new filenames against an
+                    *> old one. A run that abends partway through never
+                    *> reaches here, so the watermark survives for a
+                    *> genuine restart.
+                    PERFORM CLEAR-CHECKPOINT-RECORD
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+*> ========================================================================
+*> BUILD-FILE-LIST-PATH: give WS-FILE-LIST-PATH a name unique to this
+*> process, so two MODE=BATCH runs in flight at once (one per gate-
+*> camera drop folder, the exact deployment run-anpr-batch.sh
+*> documents) never truncate or read each other's file list.
+*> ========================================================================
+BUILD-FILE-LIST-PATH.
+    CALL "C$GETPID" RETURNING WS-PROCESS-ID END-CALL
+    MOVE WS-PROCESS-ID TO WS-PROCESS-ID-DISPLAY
+    MOVE SPACES TO WS-FILE-LIST-PATH
+    STRING "/tmp/anpr_filelist_" FUNCTION TRIM(WS-PROCESS-ID-DISPLAY)
+        ".tmp"
+        DELIMITED BY SIZE INTO WS-FILE-LIST-PATH
+    END-STRING.
+
+*> ========================================================================
+*> CHECK-INPUT-DIR-SAFE: reject an INPUTDIR= value before it is ever
+*> built into a shell command -- only plain path characters are let
+*> through (letters, digits, "_", ".", "/", "-")
+*> ========================================================================
+CHECK-INPUT-DIR-SAFE.
+    MOVE "Y" TO WS-DIR-VALID-FLAG
+    PERFORM CHECK-ONE-INPUT-DIR-CHAR
+        VARYING WS-DIR-SCAN-INDEX FROM 1 BY 1
+        UNTIL WS-DIR-SCAN-INDEX > FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-DIR)).
+
+*> NOTE: COBOL's ALPHABETIC class condition is true for SPACE as well
+*> as letters, so a lone space would otherwise slip through this
+*> allowlist -- the explicit "= SPACE" check below closes that.
+CHECK-ONE-INPUT-DIR-CHAR.
+    MOVE WS-INPUT-DIR(WS-DIR-SCAN-INDEX:1) TO WS-DIR-SCAN-CHAR
+    IF WS-DIR-SCAN-CHAR = SPACE
+        OR (WS-DIR-SCAN-CHAR NOT ALPHABETIC
+            AND WS-DIR-SCAN-CHAR NOT NUMERIC
+            AND WS-DIR-SCAN-CHAR NOT = "_"
+            AND WS-DIR-SCAN-CHAR NOT = "."
+            AND WS-DIR-SCAN-CHAR NOT = "/"
+            AND WS-DIR-SCAN-CHAR NOT = "-")
+        MOVE "N" TO WS-DIR-VALID-FLAG
+    END-IF.
+
+READ-NEXT-BATCH-FILE.
+    READ ANPR-FILE-LIST
+        AT END
+            MOVE "Y" TO WS-EOF-FLAG
+        NOT AT END
+            PERFORM PROCESS-ONE-BATCH-FILE
+    END-READ.
+
+*> The file list is sorted, same order the checkpoint was written in,
+*> so a file at or before WS-LAST-PROCESSED-FILENAME was already
+*> handled by an earlier run and is skipped; the first file past it
+*> turns resuming off for the rest of this run.
+PROCESS-ONE-BATCH-FILE.
+    IF WS-RESUMING AND FL-IMAGE-FILENAME NOT > WS-LAST-PROCESSED-FILENAME
+        DISPLAY "Skipping already-processed ",
+                FUNCTION TRIM(FL-IMAGE-FILENAME)
+    ELSE
+        MOVE "N" TO WS-RESUME-FLAG
+        PERFORM BUILD-BATCH-IMAGE-PATH
+        MOVE SPACES TO WS-OPTIONS
+        PERFORM CALL-ANPR-READ-FILE
+        PERFORM CHECKPOINT-AFTER-IMAGE
+    END-IF.
+
+*> ========================================================================
+*> READ-CHECKPOINT-RECORD / CHECKPOINT-AFTER-IMAGE: restart support for
+*> BATCH-PROCESS-DIRECTORY, keyed by input directory
+*> ========================================================================
+READ-CHECKPOINT-RECORD.
+    MOVE SPACES TO CK-INPUT-DIR
+    MOVE WS-INPUT-DIR TO CK-INPUT-DIR
+    MOVE "N" TO WS-RESUME-FLAG
+    READ ANPR-CHECKPOINT-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE "Y" TO WS-RESUME-FLAG
+            MOVE CK-LAST-IMAGE-FILENAME TO WS-LAST-PROCESSED-FILENAME
+            MOVE CK-IMAGES-PROCESSED TO WS-IMAGES-PROCESSED-COUNT
+            DISPLAY "Resuming batch in ", FUNCTION TRIM(WS-INPUT-DIR),
+                    " after ", FUNCTION TRIM(CK-LAST-IMAGE-FILENAME),
+                    " (", WS-IMAGES-PROCESSED-COUNT, " already done)"
+    END-READ.
+
+CHECKPOINT-AFTER-IMAGE.
+    ADD 1 TO WS-IMAGES-PROCESSED-COUNT
+    MOVE SPACES TO CK-INPUT-DIR
+    MOVE WS-INPUT-DIR TO CK-INPUT-DIR
+    MOVE FL-IMAGE-FILENAME TO CK-LAST-IMAGE-FILENAME
+    MOVE WS-IMAGES-PROCESSED-COUNT TO CK-IMAGES-PROCESSED
+    MOVE FUNCTION CURRENT-DATE(1:14) TO CK-LAST-UPDATE-TIMESTAMP
+    WRITE ANPR-CHECKPOINT-RECORD
+        INVALID KEY
+            REWRITE ANPR-CHECKPOINT-RECORD
+    END-WRITE.
+
+*> Called once BATCH-PROCESS-DIRECTORY has read every file in the
+*> listing -- removes the watermark for this directory so a later run
+*> against the same path is treated as a brand-new batch rather than
+*> compared against filenames left over from this completed one.
+CLEAR-CHECKPOINT-RECORD.
+    MOVE SPACES TO CK-INPUT-DIR
+    MOVE WS-INPUT-DIR TO CK-INPUT-DIR
+    DELETE ANPR-CHECKPOINT-FILE
+        INVALID KEY
+            CONTINUE
+    END-DELETE.
+
+BUILD-BATCH-IMAGE-PATH.
+    MOVE SPACES TO WS-IMAGE-PATH
+    STRING
+        FUNCTION TRIM(WS-INPUT-DIR) "/"
+        FUNCTION TRIM(FL-IMAGE-FILENAME)
+        DELIMITED BY SIZE INTO WS-IMAGE-PATH
+    END-STRING.
+
+*> ========================================================================
+*> RUN-RERUN-MODE: give every image in the reject log one more attempt
+*> ========================================================================
+RUN-RERUN-MODE.
+    PERFORM INITIALIZE-ENGINE
+    IF WS-RETURN-CODE NOT = 0 THEN
+        DISPLAY "Failed to initialize ANPR engine"
+    ELSE
+        PERFORM RERUN-REJECTED-IMAGES
+    END-IF.
+
+*> ========================================================================
+*> RERUN-REJECTED-IMAGES: rename the reject log aside to the retry
+*> file, then read it back one record at a time. Images that fail
+*> again are appended to a fresh reject log, same as any other run.
+*> ========================================================================
+RERUN-REJECTED-IMAGES.
+    *> Only rename the current reject log aside if it actually exists --
+    *> CALL "SYSTEM" never reports mv's success or failure back to us,
+    *> so checking up front is the only way to know which file
+    *> ANPR-RETRY-FILE is about to open against.
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-REJECT-FILE-PATH,
+        WS-FILE-CHECK-INFO
+        RETURNING WS-FILE-CHECK-RC
+    END-CALL
+
+    IF WS-FILE-CHECK-RC = 0
+        MOVE SPACES TO WS-SHELL-COMMAND
+        STRING "mv " FUNCTION TRIM(WS-REJECT-FILE-PATH), " ",
+            FUNCTION TRIM(WS-RETRY-FILE-PATH)
+            DELIMITED BY SIZE INTO WS-SHELL-COMMAND
+        END-STRING
+        CALL "SYSTEM" USING WS-SHELL-COMMAND
+    ELSE
+        *> No current reject log -- if a retry file is still sitting
+        *> here from an earlier run (e.g. the mv above once failed, or
+        *> a prior rerun was interrupted before it could clean up),
+        *> remove it rather than let it be silently reopened and
+        *> reprocessed a second time.
+        MOVE SPACES TO WS-SHELL-COMMAND
+        STRING "rm -f " FUNCTION TRIM(WS-RETRY-FILE-PATH)
+            DELIMITED BY SIZE INTO WS-SHELL-COMMAND
+        END-STRING
+        CALL "SYSTEM" USING WS-SHELL-COMMAND
+    END-IF
+
+    OPEN INPUT ANPR-RETRY-FILE
+    IF WS-RETRY-FILE-STATUS NOT = "00"
+        DISPLAY "No reject log to rerun at ",
+                FUNCTION TRIM(WS-REJECT-FILE-PATH)
+    ELSE
+        OPEN EXTEND ANPR-REJECT-FILE
+        IF WS-REJECT-FILE-STATUS = "35"
+            OPEN OUTPUT ANPR-REJECT-FILE
+        END-IF
+        MOVE "N" TO WS-RERUN-EOF-FLAG
+        PERFORM REPROCESS-NEXT-REJECTED-IMAGE UNTIL WS-END-OF-RETRY-FILE
+        CLOSE ANPR-RETRY-FILE
+        CLOSE ANPR-REJECT-FILE
+
+        *> Drained to EOF above -- remove the retry file so a later
+        *> rerun (with no fresh reject log yet) cannot reopen and
+        *> reprocess these same images again.
+        MOVE SPACES TO WS-SHELL-COMMAND
+        STRING "rm -f " FUNCTION TRIM(WS-RETRY-FILE-PATH)
+            DELIMITED BY SIZE INTO WS-SHELL-COMMAND
+        END-STRING
+        CALL "SYSTEM" USING WS-SHELL-COMMAND
+    END-IF.
+
+REPROCESS-NEXT-REJECTED-IMAGE.
+    READ ANPR-RETRY-FILE
+        AT END
+            MOVE "Y" TO WS-RERUN-EOF-FLAG
+        NOT AT END
+            MOVE RY-IMAGE-PATH TO WS-IMAGE-PATH
+            MOVE RY-OPTIONS-USED TO WS-OPTIONS
+            COMPUTE WS-ATTEMPT-COUNT = RY-ATTEMPT-COUNT + 1
+            PERFORM CALL-ANPR-READ-FILE
+    END-READ.
+
+*> ========================================================================
+*> RUN-ADHOC-MODE: MODE=ADHOC (set automatically by IMAGE=) looks up
+*> one operator-supplied image and options string -- e.g. a gate
+*> attendant disputing one entry -- and returns just that one
+*> CALL-ANPR-READ-FILE result, without touching source code.
+*> ========================================================================
+RUN-ADHOC-MODE.
+    PERFORM INITIALIZE-ENGINE
+    IF WS-RETURN-CODE NOT = 0 THEN
+        DISPLAY "Failed to initialize ANPR engine"
+    ELSE
+        MOVE SPACES TO WS-IMAGE-PATH
+        MOVE WS-ADHOC-IMAGE-PATH TO WS-IMAGE-PATH
+        MOVE SPACES TO WS-OPTIONS
+        MOVE WS-ADHOC-OPTIONS TO WS-OPTIONS
+        PERFORM CALL-ANPR-READ-FILE
+    END-IF.
+
 *> ========================================================================
 *> READ-LICENSE-PLATES: Main processing for each country
 *> ========================================================================
@@ -79,33 +777,35 @@ READ-LICENSE-PLATES.
     *> While using the free trial license, you can try all languages.
     *> When you purchase a commercial license, you can only use the
     *> selected language.
+    *>
+    *> Since one process can only ever be bound to one country, a
+    *> nightly run covering several countries starts one ANPR process
+    *> per country with COUNTRY=xx on its command line rather than
+    *> looping over countries in here -- see run-anpr-batch.sh.
 
     PERFORM INITIALIZE-ENGINE
     IF WS-RETURN-CODE NOT = 0 THEN
         DISPLAY "Failed to initialize ANPR engine"
-        STOP RUN
-    END-IF
-
-    *> TODO: Try each output format as needed
-    *> MOVE "json" TO WS-OUTPUT-FORMAT
-    *> MOVE "yaml" TO WS-OUTPUT-FORMAT
-    *> MOVE "xml" TO WS-OUTPUT-FORMAT
-    *> MOVE "csv" TO WS-OUTPUT-FORMAT
+    ELSE
+        *> WS-OUTPUT-FORMAT defaults to "text" above, but is also
+        *> settable at the command line, e.g. FORMAT=json, FORMAT=yaml,
+        *> FORMAT=xml, FORMAT=csv -- see APPLY-COMMAND-LINE-ARGUMENT.
 
-    *> Single license plate recognition (default)
-    PERFORM TEST-SINGLE-PLATE
+        *> Single license plate recognition (default)
+        PERFORM TEST-SINGLE-PLATE
 
-    *> Multiple license plates recognition
-    PERFORM TEST-MULTIPLE-PLATES
+        *> Multiple license plates recognition
+        PERFORM TEST-MULTIPLE-PLATES
 
-    *> Multiple license plates with motorcycles
-    PERFORM TEST-MULTIPLE-WITH-MOTORCYCLES
+        *> Multiple license plates with motorcycles
+        PERFORM TEST-MULTIPLE-WITH-MOTORCYCLES
 
-    *> Surround detection tests
-    PERFORM TEST-SURROUND-DETECTION
-    PERFORM TEST-SURROUND-OBJECTS
-    PERFORM TEST-SURROUND-WITH-RECOGNITION
-    PERFORM TEST-SURROUND-WITH-ROI
+        *> Surround detection tests
+        PERFORM TEST-SURROUND-DETECTION
+        PERFORM TEST-SURROUND-OBJECTS
+        PERFORM TEST-SURROUND-WITH-RECOGNITION
+        PERFORM TEST-SURROUND-WITH-ROI
+    END-IF
 
     DISPLAY " ".
 
@@ -209,7 +909,9 @@ TEST-SURROUND-WITH-RECOGNITION.
     PERFORM CALL-ANPR-READ-FILE.
 
 *> ========================================================================
-*> TEST-SURROUND-WITH-ROI: Objects and plates within Region of Interest
+*> TEST-SURROUND-WITH-ROI: Objects and plates within Region of Interest.
+*> The ROI point list is looked up from ANPR-ROI-SITE-TABLE by site and
+*> camera ID instead of being a hardcoded literal.
 *> ========================================================================
 TEST-SURROUND-WITH-ROI.
     MOVE SPACES TO WS-IMAGE-PATH
@@ -218,35 +920,329 @@ TEST-SURROUND-WITH-ROI.
         FUNCTION TRIM(WS-COUNTRY-CODE) "/surround.jpg"
         DELIMITED BY SIZE INTO WS-IMAGE-PATH
     END-STRING
-    MOVE "dmsri549,700,549,2427,1289,2427,1289,700" TO WS-OPTIONS
+    MOVE "SITE01" TO WS-SITE-ID
+    MOVE "CAM01" TO WS-CAMERA-ID
+    PERFORM FIND-ROI-SITE-BY-KEY
+    PERFORM BUILD-ROI-OPTIONS-STRING
     PERFORM CALL-ANPR-READ-FILE.
 
 *> ========================================================================
-*> CALL-ANPR-READ-FILE: Call the C wrapper to read and process image
+*> LOAD-ROI-SITE-TABLE: load config/roisites.dat (site,camera,point-list
+*> per line) into ANPR-ROI-SITE-TABLE at start of run
 *> ========================================================================
-CALL-ANPR-READ-FILE.
-    DISPLAY FUNCTION TRIM(WS-IMAGE-PATH),
-            " (outputFormat=""", FUNCTION TRIM(WS-OUTPUT-FORMAT),
-            """, options=""", FUNCTION TRIM(WS-OPTIONS), """) => "
-            WITH NO ADVANCING
-    END-DISPLAY
+LOAD-ROI-SITE-TABLE.
+    MOVE 0 TO ROI-SITE-COUNT
+    OPEN INPUT ANPR-ROI-SITE-FILE
+    IF WS-ROI-FILE-STATUS = "00"
+        PERFORM LOAD-NEXT-ROI-SITE-RECORD UNTIL WS-ROI-FILE-STATUS = "10"
+        CLOSE ANPR-ROI-SITE-FILE
+    ELSE
+        DISPLAY "ROI sites table not found at ",
+                FUNCTION TRIM(WS-ROI-SITE-FILE-PATH),
+                "; surround ROI test will use its built-in default"
+    END-IF.
+
+LOAD-NEXT-ROI-SITE-RECORD.
+    READ ANPR-ROI-SITE-FILE
+        AT END
+            CONTINUE
+        NOT AT END
+            PERFORM STORE-ROI-SITE-ENTRY
+    END-READ.
+
+STORE-ROI-SITE-ENTRY.
+    IF ROI-SITE-COUNT < 50
+        ADD 1 TO ROI-SITE-COUNT
+        MOVE 1 TO WS-UNSTRING-PTR
+        UNSTRING ROI-SITE-FILE-RECORD DELIMITED BY ","
+            INTO ROI-SITE-ID(ROI-SITE-COUNT)
+                 ROI-CAMERA-ID(ROI-SITE-COUNT)
+            WITH POINTER WS-UNSTRING-PTR
+        END-UNSTRING
+        MOVE ROI-SITE-FILE-RECORD(WS-UNSTRING-PTR:)
+            TO ROI-POINT-LIST(ROI-SITE-COUNT)
+    ELSE
+        DISPLAY "Too many ROI sites in ",
+                FUNCTION TRIM(WS-ROI-SITE-FILE-PATH),
+                " -- discarding site record ", ROI-SITE-FILE-RECORD
+    END-IF.
+
+FIND-ROI-SITE-BY-KEY.
+    MOVE "N" TO WS-ROI-FOUND-FLAG
+    IF ROI-SITE-COUNT > 0
+        SET ROI-SITE-IDX TO 1
+        SEARCH ROI-SITE-ENTRY
+            AT END
+                CONTINUE
+            WHEN ROI-SITE-ID(ROI-SITE-IDX) = WS-SITE-ID
+                 AND ROI-CAMERA-ID(ROI-SITE-IDX) = WS-CAMERA-ID
+                MOVE "Y" TO WS-ROI-FOUND-FLAG
+                MOVE ROI-POINT-LIST(ROI-SITE-IDX) TO WS-ROI-POINT-LIST
+        END-SEARCH
+    END-IF.
+
+BUILD-ROI-OPTIONS-STRING.
+    MOVE SPACES TO WS-OPTIONS
+    IF WS-ROI-SITE-FOUND
+        STRING "dmsri" FUNCTION TRIM(WS-ROI-POINT-LIST)
+            DELIMITED BY SIZE INTO WS-OPTIONS
+        END-STRING
+    ELSE
+        DISPLAY "WARNING: ROI site ", FUNCTION TRIM(WS-SITE-ID),
+                "/", FUNCTION TRIM(WS-CAMERA-ID),
+                " not found in sites table; using default ROI"
+        MOVE "dmsri549,700,549,2427,1289,2427,1289,700" TO WS-OPTIONS
+    END-IF.
+
+*> ========================================================================
+*> EXTRACT-IMAGE-FILENAME: strip the directory portion off WS-IMAGE-PATH
+*> so the bare filename can go into AR-IMAGE-FILENAME / the result key
+*> ========================================================================
+EXTRACT-IMAGE-FILENAME.
+    MOVE 0 TO WS-SLASH-POSITION
+    MOVE 1 TO WS-NAME-START
+    PERFORM SCAN-FOR-SLASH-POSITION
+        VARYING WS-NAME-START FROM 1 BY 1
+        UNTIL WS-NAME-START > FUNCTION LENGTH(FUNCTION TRIM(WS-IMAGE-PATH))
+    IF WS-SLASH-POSITION > 0
+        MOVE WS-IMAGE-PATH(WS-SLASH-POSITION + 1:) TO WS-IMAGE-FILENAME
+    ELSE
+        MOVE FUNCTION TRIM(WS-IMAGE-PATH) TO WS-IMAGE-FILENAME
+    END-IF.
+
+SCAN-FOR-SLASH-POSITION.
+    IF WS-IMAGE-PATH(WS-NAME-START:1) = "/"
+        MOVE WS-NAME-START TO WS-SLASH-POSITION
+    END-IF.
+
+*> ========================================================================
+*> WRITE-ANPR-RESULT-RECORD: log one successful recognition so it can
+*> be looked back up without rescanning the image
+*> ========================================================================
+WRITE-ANPR-RESULT-RECORD.
+    PERFORM EXTRACT-IMAGE-FILENAME
+    ADD 1 TO WS-RESULT-SEQUENCE-NUMBER
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(1:14) TO AR-TIMESTAMP
+    MOVE WS-COUNTRY-CODE TO AR-COUNTRY-CODE
+    MOVE WS-IMAGE-FILENAME TO AR-IMAGE-FILENAME
+    MOVE WS-RESULT-SEQUENCE-NUMBER TO AR-SEQUENCE-NUMBER
+    MOVE WS-IMAGE-PATH TO AR-IMAGE-PATH
+    MOVE WS-OUTPUT-FORMAT TO AR-OUTPUT-FORMAT
+    MOVE WS-RETURN-CODE TO AR-RETURN-CODE
+    *> AR-PLATE-TEXT is only a meaningful plate value when the active
+    *> format is bare single-plate text -- for json/yaml/xml/csv or any
+    *> multi-plate result, FUNCTION TRIM(WS-RESULT) truncated to 32
+    *> bytes is just a fragment of markup, not a plate, so leave the
+    *> field blank rather than populate it with something misleading.
+    *> AR-RESULT-TEXT always carries the full raw result regardless.
+    IF WS-OUTPUT-FORMAT(1:4) = "text"
+        MOVE FUNCTION TRIM(WS-RESULT) TO AR-PLATE-TEXT
+    ELSE
+        MOVE SPACES TO AR-PLATE-TEXT
+    END-IF
+    MOVE WS-RESULT TO AR-RESULT-TEXT
+    WRITE ANPR-RESULT-RECORD
+        INVALID KEY
+            REWRITE ANPR-RESULT-RECORD
+    END-WRITE.
+
+*> ========================================================================
+*> LOG-REJECTED-IMAGE: append one line to the reject log for an image
+*> that tsanpr_cobol_read_file() either refused or returned an error
+*> for, so it can be picked up again later by MODE=RERUN
+*> ========================================================================
+LOG-REJECTED-IMAGE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(1:14) TO RJ-REJECT-TIMESTAMP
+    MOVE WS-IMAGE-PATH TO RJ-IMAGE-PATH
+    MOVE WS-OPTIONS TO RJ-OPTIONS-USED
+    MOVE WS-RETURN-CODE TO RJ-RETURN-CODE
+    MOVE WS-ATTEMPT-COUNT TO RJ-ATTEMPT-COUNT
+    MOVE FUNCTION TRIM(WS-RESULT) TO RJ-MESSAGE
+    WRITE ANPR-REJECT-RECORD.
+
+*> ========================================================================
+*> ACCUMULATE-SURROUND-COUNTS: when a surround ("dms*") option mode was
+*> used, tally vehicle types and plate matches from a JSON result and
+*> log one event for the daily traffic report. The operator's own
+*> WS-OUTPUT-FORMAT call already ran in CALL-ANPR-READ-FILE and was
+*> displayed/logged as-is -- if that call wasn't already json, get a
+*> second, internal-only copy here rather than touch what the
+*> operator asked for or what went into AR-RESULT-TEXT.
+*> ========================================================================
+ACCUMULATE-SURROUND-COUNTS.
+    IF WS-OPTIONS(1:3) = "dms"
+        IF WS-OUTPUT-FORMAT = "json"
+            MOVE WS-RESULT TO WS-SURROUND-JSON-RESULT
+        ELSE
+            PERFORM FETCH-SURROUND-JSON-COPY
+        END-IF
+
+        MOVE 0 TO WS-CAR-COUNT
+        MOVE 0 TO WS-TRUCK-COUNT
+        MOVE 0 TO WS-MOTORCYCLE-COUNT
+        MOVE 0 TO WS-PLATE-MATCH-COUNT
+        INSPECT WS-SURROUND-JSON-RESULT TALLYING WS-CAR-COUNT FOR ALL "car"
+        INSPECT WS-SURROUND-JSON-RESULT TALLYING WS-TRUCK-COUNT
+            FOR ALL "truck"
+        INSPECT WS-SURROUND-JSON-RESULT TALLYING WS-MOTORCYCLE-COUNT
+            FOR ALL "motorcycle"
+        INSPECT WS-SURROUND-JSON-RESULT TALLYING WS-PLATE-MATCH-COUNT
+            FOR ALL "plateText"
+        PERFORM WRITE-SURROUND-EVENT-RECORD
+    END-IF.
 
+*> ========================================================================
+*> FETCH-SURROUND-JSON-COPY: re-read the same image with FORMAT forced
+*> to json, purely so ACCUMULATE-SURROUND-COUNTS has JSON field names
+*> to tally -- this result is never displayed, written to
+*> AR-RESULT-TEXT, or returned to the caller; WS-RETURN-CODE (the
+*> operator-visible one) is untouched.
+*> ========================================================================
+FETCH-SURROUND-JSON-COPY.
+    MOVE SPACES TO WS-SURROUND-JSON-RESULT
     CALL "tsanpr_cobol_read_file" USING
         BY REFERENCE WS-IMAGE-PATH
         BY VALUE WS-IMAGE-PATH-LEN
-        BY REFERENCE WS-OUTPUT-FORMAT
+        BY REFERENCE WS-SURROUND-JSON-FORMAT
         BY VALUE WS-OUTPUT-FORMAT-LEN
         BY REFERENCE WS-OPTIONS
         BY VALUE WS-OPTIONS-LEN
-        BY REFERENCE WS-RESULT
+        BY REFERENCE WS-SURROUND-JSON-RESULT
         BY VALUE WS-RESULT-LEN
-        RETURNING WS-RETURN-CODE
+        RETURNING WS-SURROUND-CALL-RC
     END-CALL
+    INSPECT WS-SURROUND-JSON-RESULT REPLACING ALL X"00" BY SPACE.
 
-    IF WS-RETURN-CODE = 0 THEN
-        DISPLAY FUNCTION TRIM(WS-RESULT)
+*> ========================================================================
+*> WRITE-SURROUND-EVENT-RECORD: log one surround-detection event,
+*> rolled up later by ANPRSUM into the daily traffic volume report
+*> ========================================================================
+WRITE-SURROUND-EVENT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(1:14) TO SE-EVENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(9:2) TO SE-HOUR-OF-DAY
+    MOVE WS-COUNTRY-CODE TO SE-COUNTRY-CODE
+    MOVE WS-IMAGE-PATH TO SE-IMAGE-PATH
+    MOVE WS-CAR-COUNT TO SE-CAR-COUNT
+    MOVE WS-TRUCK-COUNT TO SE-TRUCK-COUNT
+    MOVE WS-MOTORCYCLE-COUNT TO SE-MOTORCYCLE-COUNT
+    MOVE WS-PLATE-MATCH-COUNT TO SE-PLATE-MATCH-COUNT
+    WRITE ANPR-SURROUND-EVENT-RECORD.
+
+*> ========================================================================
+*> VALIDATE-IMAGE-FILE: confirm WS-IMAGE-PATH exists and has a
+*> supported image extension before CALL-ANPR-READ-FILE hands it to
+*> the engine, so a missing or mistyped file shows up in the job log
+*> as a clear "SKIPPED:" message instead of a cryptic library return
+*> code.
+*> ========================================================================
+VALIDATE-IMAGE-FILE.
+    MOVE "Y" TO WS-IMAGE-VALID-FLAG
+    MOVE SPACES TO WS-SKIP-REASON
+
+    CALL "CBL_CHECK_FILE_EXIST" USING WS-IMAGE-PATH, WS-FILE-CHECK-INFO
+        RETURNING WS-FILE-CHECK-RC
+    END-CALL
+
+    IF WS-FILE-CHECK-RC NOT = 0
+        MOVE "N" TO WS-IMAGE-VALID-FLAG
+        MOVE "file not found" TO WS-SKIP-REASON
     ELSE
-        DISPLAY "ERROR: ", FUNCTION TRIM(WS-RESULT)
+        PERFORM EXTRACT-FILE-EXTENSION
+        PERFORM CHECK-FILE-EXTENSION-SUPPORTED
+        IF NOT WS-EXTENSION-SUPPORTED
+            MOVE "N" TO WS-IMAGE-VALID-FLAG
+            MOVE "unsupported file extension" TO WS-SKIP-REASON
+        END-IF
+    END-IF.
+
+*> Supported image types match the samples shipped under
+*> WS-EXAMPLES-BASE-DIR (licensePlate.jpg, multiple.jpg, ...); add to
+*> this list as the engine picks up new formats.
+CHECK-FILE-EXTENSION-SUPPORTED.
+    MOVE "N" TO WS-EXT-VALID-FLAG
+    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FILE-EXTENSION))
+        WHEN "JPG"
+        WHEN "JPEG"
+        WHEN "PNG"
+        WHEN "BMP"
+            MOVE "Y" TO WS-EXT-VALID-FLAG
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+EXTRACT-FILE-EXTENSION.
+    MOVE 0 TO WS-DOT-POSITION
+    MOVE SPACES TO WS-FILE-EXTENSION
+    PERFORM SCAN-FOR-DOT-POSITION
+        VARYING WS-EXT-SCAN-INDEX FROM 1 BY 1
+        UNTIL WS-EXT-SCAN-INDEX > FUNCTION LENGTH(FUNCTION TRIM(WS-IMAGE-PATH))
+    IF WS-DOT-POSITION > 0
+        MOVE WS-IMAGE-PATH(WS-DOT-POSITION + 1:) TO WS-FILE-EXTENSION
+    END-IF.
+
+SCAN-FOR-DOT-POSITION.
+    IF WS-IMAGE-PATH(WS-EXT-SCAN-INDEX:1) = "."
+        MOVE WS-EXT-SCAN-INDEX TO WS-DOT-POSITION
+    END-IF.
+
+*> ========================================================================
+*> CALL-ANPR-READ-FILE: Call the C wrapper to read and process image
+*> ========================================================================
+CALL-ANPR-READ-FILE.
+    PERFORM VALIDATE-IMAGE-FILE
+
+    IF NOT WS-IMAGE-FILE-VALID THEN
+        DISPLAY "SKIPPED: ", FUNCTION TRIM(WS-IMAGE-PATH),
+                " (", FUNCTION TRIM(WS-SKIP-REASON), ")"
+        MOVE -1 TO WS-RETURN-CODE
+        MOVE SPACES TO WS-RESULT
+        MOVE FUNCTION TRIM(WS-SKIP-REASON) TO WS-RESULT
+        PERFORM LOG-REJECTED-IMAGE
+    ELSE
+        DISPLAY FUNCTION TRIM(WS-IMAGE-PATH),
+                " (outputFormat=""", FUNCTION TRIM(WS-OUTPUT-FORMAT),
+                """, options=""", FUNCTION TRIM(WS-OPTIONS), """) => "
+                WITH NO ADVANCING
+        END-DISPLAY
+
+        *> Clear the shared result buffer before every call -- it is
+        *> reused call after call, and a short message left over a
+        *> longer one would otherwise leave stale bytes (including an
+        *> embedded low-value) past the new message's end that
+        *> FUNCTION TRIM will not strip.
+        MOVE SPACES TO WS-RESULT
+
+        CALL "tsanpr_cobol_read_file" USING
+            BY REFERENCE WS-IMAGE-PATH
+            BY VALUE WS-IMAGE-PATH-LEN
+            BY REFERENCE WS-OUTPUT-FORMAT
+            BY VALUE WS-OUTPUT-FORMAT-LEN
+            BY REFERENCE WS-OPTIONS
+            BY VALUE WS-OPTIONS-LEN
+            BY REFERENCE WS-RESULT
+            BY VALUE WS-RESULT-LEN
+            RETURNING WS-RETURN-CODE
+        END-CALL
+
+        *> tsanpr_cobol_read_file() returns a NUL-terminated C string
+        *> inside WS-RESULT rather than a space-filled COBOL field;
+        *> turn the terminator (and anything C left past it) into
+        *> spaces so FUNCTION TRIM behaves and the text can go
+        *> straight into a LINE SEQUENTIAL record (e.g. the reject
+        *> log) without upsetting it.
+        INSPECT WS-RESULT REPLACING ALL X"00" BY SPACE
+
+        IF WS-RETURN-CODE = 0 THEN
+            DISPLAY FUNCTION TRIM(WS-RESULT)
+            PERFORM WRITE-ANPR-RESULT-RECORD
+            PERFORM ACCUMULATE-SURROUND-COUNTS
+        ELSE
+            DISPLAY "ERROR: ", FUNCTION TRIM(WS-RESULT)
+            PERFORM LOG-REJECTED-IMAGE
+        END-IF
     END-IF.
 
-END PROGRAM ANPR.
\ No newline at end of file
+END PROGRAM ANPR.
